@@ -0,0 +1,59 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PESELCK.
+      * SPRAWDZA PESEL PRZEKAZANY PRZEZ USERP - NAJPIERW FORMAT
+      * (11 CYFR), POTEM CYFRE KONTROLNA (SUMA WAZONA MOD 10),
+      * ZEBY NIE PRZEPUSZCZAC DO PIERMAJ PESELI KTORE SA W
+      * DOBRYM KSZTALCIE ALE MATEMATYCZNIE NIEPRAWIDLOWE
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-WAGI.
+           05 PIC 9 VALUE 1.
+           05 PIC 9 VALUE 3.
+           05 PIC 9 VALUE 7.
+           05 PIC 9 VALUE 9.
+           05 PIC 9 VALUE 1.
+           05 PIC 9 VALUE 3.
+           05 PIC 9 VALUE 7.
+           05 PIC 9 VALUE 9.
+           05 PIC 9 VALUE 1.
+           05 PIC 9 VALUE 3.
+       01 WS-WAGI-TAB REDEFINES WS-WAGI.
+           05 WS-WAGA PIC 9 OCCURS 10 TIMES.
+       01 WS-PESEL-TAB.
+           05 WS-PESEL-CYFRA PIC 9 OCCURS 11 TIMES.
+       01 WS-INDEX PIC 99.
+       01 WS-SUMA PIC 9(4).
+       01 WS-CYFRA-KONTR PIC 9.
+       LINKAGE SECTION.
+       01 DFHCOMMAREA.
+           05 PESELCK-PESEL PIC X(11).
+           05 PESEL-STATUS PIC X.
+      * IF Y ALL GOOD
+      * IF N NOT GUT
+      * IF OTHER SUBPROG ERROR
+       PROCEDURE DIVISION.
+       MAIN.
+           MOVE 'Y' TO PESEL-STATUS
+           IF PESELCK-PESEL IS NOT NUMERIC THEN
+              MOVE 'N' TO PESEL-STATUS
+           ELSE
+              MOVE PESELCK-PESEL TO WS-PESEL-TAB
+              PERFORM SPRAWDZ-CYFRE-KONTROLNA
+           END-IF
+           EXEC CICS
+           RETURN
+           END-EXEC
+           GOBACK.
+       SPRAWDZ-CYFRE-KONTROLNA.
+           MOVE 0 TO WS-SUMA
+           PERFORM VARYING WS-INDEX FROM 1 BY 1
+              UNTIL WS-INDEX > 10
+              COMPUTE WS-SUMA = WS-SUMA +
+                 (WS-PESEL-CYFRA(WS-INDEX) * WS-WAGA(WS-INDEX))
+           END-PERFORM
+           COMPUTE WS-CYFRA-KONTR =
+              FUNCTION MOD((10 - FUNCTION MOD(WS-SUMA, 10)), 10)
+           IF WS-CYFRA-KONTR NOT = WS-PESEL-CYFRA(11) THEN
+              MOVE 'N' TO PESEL-STATUS
+           END-IF
+           EXIT.
