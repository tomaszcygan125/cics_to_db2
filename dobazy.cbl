@@ -3,23 +3,68 @@
       * PROGRAM MA OGARNAC WSZYSTKIE DANE Z PLIKU DO BAZY      
        ENVIRONMENT DIVISION.                                   
        INPUT-OUTPUT SECTION.                                   
-       FILE-CONTROL.                                           
-           SELECT PLIK ASSIGN TO DD1                           
-           ORGANIZATION IS INDEXED                             
-           ACCESS MODE IS DYNAMIC                              
-           RECORD KEY IS FS-PESEL                              
-           FILE STATUS IS PLIK-STATUS.                         
-       DATA DIVISION.                                          
-       FILE SECTION.                                           
-       FD PLIK                                                 
-           DATA RECORD IS FS-PLIK                              
-           RECORD CONTAINS 61 CHARACTERS.                      
-       01 FS-PLIK.                                             
-           05 FS-DATE PIC X(10).                       
-           05 FS-IMIE PIC X(20).                       
-           05 FS-NAZWISKO PIC X(20).                   
-           05 FS-PESEL PIC X(11).                      
-       WORKING-STORAGE SECTION.                        
+       FILE-CONTROL.
+           SELECT PLIK ASSIGN TO DD1
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FS-PESEL
+           FILE STATUS IS PLIK-STATUS.
+           SELECT ODRZUCONE ASSIGN TO DD2
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS ODRZUCONE-STATUS.
+           SELECT RAPORT ASSIGN TO DD3
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS RAPORT-STATUS.
+           SELECT DUPLIKATY ASSIGN TO DD4
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS DUPLIKATY-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD PLIK
+           DATA RECORD IS FS-PLIK
+           RECORD CONTAINS 87 CHARACTERS.
+       01 FS-PLIK.
+           05 FS-DATE PIC X(10).
+           05 FS-IMIE PIC X(20).
+           05 FS-NAZWISKO PIC X(20).
+           05 FS-PESEL PIC X(11).
+      * KIEDY OPERATOR WPISAL REKORD W USERP - PRZENOSZONE DO
+      * SUSPENSE/DUPLIKATOW ZEBY RAPORTY MOGLY LICZYC ZALEGANIE
+           05 FS-ENTRY-TS PIC X(26).
+       FD ODRZUCONE
+      * PLIK PODAWCZY (SUSPENSE) DLA REKORDOW ODRZUCONYCH
+      * PRZEZ BAZE - POZWALA IM NIE BLOKOWAC RESZTY PARTII
+           DATA RECORD IS FS-ODRZUCONE
+           RECORD CONTAINS 123 CHARACTERS.
+       01 FS-ODRZUCONE.
+           05 OD-PESEL PIC X(11).
+           05 OD-IMIE PIC X(20).
+           05 OD-NAZWISKO PIC X(20).
+           05 OD-DATA PIC X(10).
+           05 OD-SQLCODE PIC S9(9) SIGN LEADING SEPARATE.
+           05 OD-TIMESTAMP PIC X(26).
+           05 OD-ENTRY-TS PIC X(26).
+       FD RAPORT
+      * RAPORT KONCOWY Z PRZEBIEGU - DO PODLICZENIA CZY LADOWANIE
+      * SIE ZBILANSOWALO, ZAMIAST GRZEBANIA W LOGU DISPLAY-OW
+           DATA RECORD IS FS-RAPORT
+           RECORD CONTAINS 80 CHARACTERS.
+       01 FS-RAPORT PIC X(80).
+       FD DUPLIKATY
+      * ODDZIELNY LOG DLA SQLCODE -803 (PESEL JUZ JEST W PIERMAJ) -
+      * TO NIE JEST BLAD DANYCH JAK RESZTA ODRZUCEN, TYLKO INFORMACJA
+      * O DUBLU, WIEC NIE MIESZAMY GO Z PLIKIEM PODAWCZYM
+           DATA RECORD IS FS-DUPLIKATY
+           RECORD CONTAINS 123 CHARACTERS.
+       01 FS-DUPLIKATY.
+           05 DU-PESEL PIC X(11).
+           05 DU-IMIE PIC X(20).
+           05 DU-NAZWISKO PIC X(20).
+           05 DU-DATA PIC X(10).
+           05 DU-SQLCODE PIC S9(9) SIGN LEADING SEPARATE.
+           05 DU-TIMESTAMP PIC X(26).
+           05 DU-ENTRY-TS PIC X(26).
+       WORKING-STORAGE SECTION.
            EXEC SQL  INCLUDE SQLCA END-EXEC.           
            EXEC SQL  INCLUDE DCLPIER END-EXEC.         
        01 TEMP-STRING PIC X(20).                       
@@ -27,33 +72,156 @@
        01 NULL-INDICATORS.                             
            05 IMIE-IND PIC S9(4) COMP.                 
            05 NAZWISKO-IND PIC S9(4) COMP.             
-       01 PLIK-STATUS PIC 99.                          
-       01 WS-EOF PIC X VALUE 'N'.                      
-       01 CZY-POWAZNY-BLAD PIC X.                      
-          88 POWAZNY-BLAD VALUE 'Y'.                   
-       PROCEDURE DIVISION.                             
-       MAIN.                                                       
-           PERFORM OTWORZ-PLIK                                     
-           PERFORM ZAPISZ-DO-BAZY UNTIL WS-EOF = 'Y' OR            
-           POWAZNY-BLAD                                            
-           PERFORM ZAMKNIJ-PLIK                                    
-           STOP RUN.                                               
-       OTWORZ-PLIK.                                                
-           OPEN I-O PLIK                                           
-           IF PLIK-STATUS = 0 THEN CONTINUE                        
-           ELSE                                                    
-           DISPLAY 'ERROR WHILE OPENING A FILE' SPACE PLIK-STATUS  
-           PERFORM ABEND-PGM-PARA                                  
-           END-IF                                                  
-           EXIT.                                                   
-       ABEND-PGM-PARA.                                             
-           CALL 'ABENDPGM' USING SQLCODE                                     
+       01 PLIK-STATUS PIC 99.
+       01 ODRZUCONE-STATUS PIC 99.
+       01 RAPORT-STATUS PIC 99.
+       01 DUPLIKATY-STATUS PIC 99.
+       01 WS-EOF PIC X VALUE 'N'.
+       01 CZY-POWAZNY-BLAD PIC X.
+          88 POWAZNY-BLAD VALUE 'Y'.
+      * LICZNIKI DO RAPORTU KONCOWEGO
+       01 WS-LICZNIKI.
+           05 WS-READ-COUNT PIC 9(9) VALUE 0.
+           05 WS-INSERTED-COUNT PIC 9(9) VALUE 0.
+           05 WS-REJECTED-COUNT PIC 9(9) VALUE 0.
+           05 WS-DELETED-COUNT PIC 9(9) VALUE 0.
+           05 WS-DUPLICATE-COUNT PIC 9(9) VALUE 0.
+       01 WS-RAPORT-LINE PIC X(80).
+      * PUNKTY KONTROLNE - COMMIT CO N REKORDOW, ZEBY RESTART PO
+      * ABENDZIE NIE MUSIAL LICZYC CALEGO BACKLOGU NA NOWO
+       01 WS-COMMIT-PARM PIC X(4).
+       01 WS-COMMIT-INTERVAL PIC 9(4) VALUE 0100.
+       01 WS-RECORDS-SINCE-COMMIT PIC 9(4) VALUE 0.
+       01 WS-TOTAL-COMMITTED PIC 9(9) VALUE 0.
+      * KLUCZE PRZETWORZONE OD OSTATNIEGO COMMITU - USUNIECIE Z
+      * PLIKU CZEKA NA COMMIT, ZEBY ABEND MIEDZY CHECKPOINTAMI NIE
+      * KASOWAL Z PLIKU REKORDOW, KTORE DB2 JESZCZE WYCOFA
+       01 WS-PENDING-DELETE-KEYS.
+           05 WS-PENDING-KEY PIC X(11) OCCURS 9999 TIMES.
+       01 WS-DEL-IDX PIC 9(4).
+       LINKAGE SECTION.
+      * PARM Z JCL (EXEC PGM=DOBAZY,PARM='nnnn') - INTERWAL COMMITU
+       01 LS-PARM.
+           05 LS-PARM-LEN PIC S9(4) COMP.
+           05 LS-PARM-DATA PIC X(4).
+       PROCEDURE DIVISION USING LS-PARM.
+       MAIN.
+           PERFORM USTAL-INTERWAL-COMMITU
+           PERFORM OTWORZ-PLIK
+           PERFORM ZAPISZ-DO-BAZY UNTIL WS-EOF = 'Y' OR
+           POWAZNY-BLAD
+           PERFORM ZAMKNIJ-PLIK
+           STOP RUN.
+       USTAL-INTERWAL-COMMITU.
+      * INTERWAL COMMITU PODAWANY PARAMETREM Z JCL (PARM='nnnn'),
+      * DOMYSLNIE 100 REKORDOW JESLI PARAMETR PUSTY LUB BLEDNY.
+      * PARM MOZE BYC KROTSZY NIZ 4 ZNAKI (NP. PARM='50') - ZERUJEMY
+      * WS-COMMIT-PARM I NADPISUJEMY TYLKO LS-PARM-LEN ZNAKOW OD
+      * PRAWEJ, ZEBY NIE CZYTAC SMIECI ZA DEKLAROWANA DLUGOSCIA
+      * PARAMETRU I NIE DOSTAC SPACJI ZAMIAST ZER PRZED CYFRAMI
+           MOVE '0000' TO WS-COMMIT-PARM
+           IF LS-PARM-LEN > 0 AND LS-PARM-LEN <= 4
+              MOVE LS-PARM-DATA(1:LS-PARM-LEN) TO
+               WS-COMMIT-PARM(5 - LS-PARM-LEN:LS-PARM-LEN)
+           END-IF
+           IF WS-COMMIT-PARM IS NUMERIC AND WS-COMMIT-PARM > 0
+              MOVE WS-COMMIT-PARM TO WS-COMMIT-INTERVAL
+           ELSE
+              IF LS-PARM-LEN > 0
+                 DISPLAY 'NIEPRAWIDLOWY PARM INTERWALU COMMITU - '
+                  'UZYWAM DOMYSLNEGO' SPACE WS-COMMIT-INTERVAL
+              END-IF
+           END-IF
+           EXIT.
+       OTWORZ-PLIK.
+           OPEN I-O PLIK
+           IF PLIK-STATUS = 0 THEN CONTINUE
+           ELSE
+           DISPLAY 'ERROR WHILE OPENING A FILE' SPACE PLIK-STATUS
+           PERFORM ABEND-PGM-PARA
+           END-IF
+           OPEN OUTPUT ODRZUCONE
+           IF ODRZUCONE-STATUS = 0 THEN CONTINUE
+           ELSE
+           DISPLAY 'ERROR WHILE OPENING REJECT FILE' SPACE
+            ODRZUCONE-STATUS
+           PERFORM ABEND-PGM-PARA
+           END-IF
+           OPEN OUTPUT RAPORT
+           IF RAPORT-STATUS = 0 THEN CONTINUE
+           ELSE
+           DISPLAY 'ERROR WHILE OPENING REPORT FILE' SPACE
+            RAPORT-STATUS
+           PERFORM ABEND-PGM-PARA
+           END-IF
+           OPEN OUTPUT DUPLIKATY
+           IF DUPLIKATY-STATUS = 0 THEN CONTINUE
+           ELSE
+           DISPLAY 'ERROR WHILE OPENING DUPLICATES FILE' SPACE
+            DUPLIKATY-STATUS
+           PERFORM ABEND-PGM-PARA
+           END-IF
+           EXIT.
+       ABEND-PGM-PARA.
+           CALL 'ABENDPGM' USING SQLCODE
            GOBACK.
-                                                       
-       ZAMKNIJ-PLIK.                                                
-           CLOSE PLIK                                               
-           EXIT.                                                    
-       ZAPISZ-DO-BAZY.                                              
+
+       ZAMKNIJ-PLIK.
+           IF WS-RECORDS-SINCE-COMMIT > 0
+              PERFORM WYKONAJ-COMMIT
+           END-IF
+           PERFORM DRUKUJ-RAPORT-KONCOWY
+           CLOSE PLIK
+           CLOSE ODRZUCONE
+           CLOSE RAPORT
+           CLOSE DUPLIKATY
+           EXIT.
+       DRUKUJ-RAPORT-KONCOWY.
+      * RAPORT KONTROLNY Z PRZEBIEGU - DO REKONCYLIACJI PRZEZ
+      * OPERATORA BEZ GRZEBANIA W LOGU DISPLAY-OW
+           MOVE SPACES TO WS-RAPORT-LINE
+           STRING 'DOBAZY - RAPORT KONCOWY' DELIMITED BY SIZE
+            INTO WS-RAPORT-LINE
+           WRITE FS-RAPORT FROM WS-RAPORT-LINE
+           PERFORM SPRAWDZ-STATUS-RAPORTU
+           MOVE SPACES TO WS-RAPORT-LINE
+           STRING 'REKORDY WCZYTANE Z PLIKU  : ' DELIMITED BY SIZE
+            WS-READ-COUNT DELIMITED BY SIZE
+            INTO WS-RAPORT-LINE
+           WRITE FS-RAPORT FROM WS-RAPORT-LINE
+           PERFORM SPRAWDZ-STATUS-RAPORTU
+           MOVE SPACES TO WS-RAPORT-LINE
+           STRING 'WSTAWIONE DO PIERMAJ      : ' DELIMITED BY SIZE
+            WS-INSERTED-COUNT DELIMITED BY SIZE
+            INTO WS-RAPORT-LINE
+           WRITE FS-RAPORT FROM WS-RAPORT-LINE
+           PERFORM SPRAWDZ-STATUS-RAPORTU
+           MOVE SPACES TO WS-RAPORT-LINE
+           STRING 'ODRZUCONE DO SUSPENSE     : ' DELIMITED BY SIZE
+            WS-REJECTED-COUNT DELIMITED BY SIZE
+            INTO WS-RAPORT-LINE
+           WRITE FS-RAPORT FROM WS-RAPORT-LINE
+           PERFORM SPRAWDZ-STATUS-RAPORTU
+           MOVE SPACES TO WS-RAPORT-LINE
+           STRING 'USUNIETE Z PLIKU          : ' DELIMITED BY SIZE
+            WS-DELETED-COUNT DELIMITED BY SIZE
+            INTO WS-RAPORT-LINE
+           WRITE FS-RAPORT FROM WS-RAPORT-LINE
+           PERFORM SPRAWDZ-STATUS-RAPORTU
+           MOVE SPACES TO WS-RAPORT-LINE
+           STRING 'DUBLE PESEL (SQLCODE -803): ' DELIMITED BY SIZE
+            WS-DUPLICATE-COUNT DELIMITED BY SIZE
+            INTO WS-RAPORT-LINE
+           WRITE FS-RAPORT FROM WS-RAPORT-LINE
+           PERFORM SPRAWDZ-STATUS-RAPORTU
+           EXIT.
+       SPRAWDZ-STATUS-RAPORTU.
+           IF RAPORT-STATUS NOT = 0
+              DISPLAY 'BLAD ZAPISU DO RAPORTU' SPACE RAPORT-STATUS
+              PERFORM ABEND-PGM-PARA
+           END-IF
+           EXIT.
+       ZAPISZ-DO-BAZY.
            INITIALIZE FS-PLIK                                       
            INITIALIZE DCL-PIER                                      
              MOVE 0 TO IMIE-IND                                     
@@ -73,28 +241,62 @@
               :DCL-NAZWISKO:NAZWISKO-IND,                    
               :DCL-PESEL)                                    
               END-EXEC                                       
-               PERFORM CHECK-FOR-SQLCODE                     
-                IF NOT POWAZNY-BLAD                          
-                THEN                                         
-                   PERFORM USUN-REKORD-Z-PLIKU               
-                END-IF                                       
-           ELSE                                              
-           DISPLAY 'END OF DATA'                             
-           END-IF                                            
-           EXIT.                                             
-       CZYTAJ-1-REKORD.                                      
-           READ PLIK NEXT RECORD                             
-           AT END                                                
-              MOVE 'Y' TO WS-EOF                                 
-           NOT AT END                                            
-             CONTINUE                                            
-           END-READ                                              
-           IF PLIK-STATUS = 0 OR PLIK-STATUS = 10 THEN CONTINUE  
-           ELSE                                                  
-            DISPLAY 'BLAD OPCZYTU PLIKU' SPACE PLIK-STATUS       
-            PERFORM ABEND-PGM-PARA                               
-           END-IF                                                
-           EXIT.                                                 
+               PERFORM CHECK-FOR-SQLCODE
+                IF NOT POWAZNY-BLAD
+                THEN
+      * REKORD ZOSTAJE W PLIKU AZ DO COMMITU - GDYBY JOB SIE
+      * WYSYPAL PRZED COMMITEM, DB2 WYCOFA INSERT, A REKORD DALEJ
+      * BEDZIE W PLIKU DO PONOWNEGO PRZETWORZENIA PRZY RESTARCIE
+                   ADD 1 TO WS-RECORDS-SINCE-COMMIT
+                   MOVE FS-PESEL TO
+                    WS-PENDING-KEY(WS-RECORDS-SINCE-COMMIT)
+                   IF WS-RECORDS-SINCE-COMMIT >= WS-COMMIT-INTERVAL
+                      PERFORM WYKONAJ-COMMIT
+                   END-IF
+                END-IF
+           ELSE
+           DISPLAY 'END OF DATA'
+           END-IF
+           EXIT.
+       WYKONAJ-COMMIT.
+      * PUNKT COMMITU - DOPIERO PO NIM WOLNO USUWAC Z PLIKU REKORDY
+      * PRZETWORZONE OD OSTATNIEGO CHECKPOINTU, ZEBY RESTART NIE
+      * ZGUBIL DANYCH KTORE DB2 BY WYCOFAL, A PLIK JUZ BY NIE MIAL
+           EXEC SQL
+              COMMIT
+           END-EXEC
+      * BEZ TEGO SPRAWDZENIA NIEUDANY COMMIT NIE ZATRZYMALBY
+      * PONIZSZYCH DELETE'OW Z PLIKU, A REKORDY KTORE DB2 WCALE NIE
+      * ZAPISAL ZOSTALYBY BEZPOWROTNIE UTRACONE
+           IF SQLCODE NOT = 0
+              DISPLAY 'BLAD COMMITU SQLCODE' SPACE SQLCODE
+              PERFORM ABEND-PGM-PARA
+           END-IF
+           PERFORM USUN-ZBUFOROWANE-REKORDY
+            VARYING WS-DEL-IDX FROM 1 BY 1
+            UNTIL WS-DEL-IDX > WS-RECORDS-SINCE-COMMIT
+           ADD WS-RECORDS-SINCE-COMMIT TO WS-TOTAL-COMMITTED
+           DISPLAY 'CHECKPOINT - COMMITTED RECORDS SO FAR: '
+            WS-TOTAL-COMMITTED
+           MOVE 0 TO WS-RECORDS-SINCE-COMMIT
+           EXIT.
+       USUN-ZBUFOROWANE-REKORDY.
+           MOVE WS-PENDING-KEY(WS-DEL-IDX) TO FS-PESEL
+           PERFORM USUN-REKORD-Z-PLIKU
+           EXIT.
+       CZYTAJ-1-REKORD.
+           READ PLIK NEXT RECORD
+           AT END
+              MOVE 'Y' TO WS-EOF
+           NOT AT END
+             ADD 1 TO WS-READ-COUNT
+           END-READ
+           IF PLIK-STATUS = 0 OR PLIK-STATUS = 10 THEN CONTINUE
+           ELSE
+            DISPLAY 'BLAD OPCZYTU PLIKU' SPACE PLIK-STATUS
+            PERFORM ABEND-PGM-PARA
+           END-IF
+           EXIT.
        MOVE-DATA.                                                
            MOVE FS-IMIE     TO DCL-IMIE-TEXT                     
            MOVE FS-NAZWISKO TO DCL-NAZWISKO-TEXT                 
@@ -120,14 +322,56 @@
            IF DCL-NAZWISKO-LEN = 0 THEN                            
            MOVE -1 TO NAZWISKO-IND END-IF                          
            EXIT.                                                   
-       CHECK-FOR-SQLCODE.                                          
-           EVALUATE SQLCODE                                        
-           WHEN 00  CONTINUE                                       
-           WHEN OTHER                                              
-               DISPLAY 'INSERT ERRROR SQLCODE' SPACE SQLCODE       
-               MOVE 'Y' TO CZY-POWAZNY-BLAD                        
-           END-EVALUATE                                            
-           EXIT.                                                   
+       CHECK-FOR-SQLCODE.
+           EVALUATE SQLCODE
+           WHEN 00
+               ADD 1 TO WS-INSERTED-COUNT
+           WHEN -803
+      * PESEL JUZ ISTNIEJE W PIERMAJ - TO NIE JEST BLAD DANYCH,
+      * TYLKO DUBEL, WIEC IDZIE OSOBNO I NIE ZATRZYMUJE PARTII
+               DISPLAY 'DUPLICATE PESEL SQLCODE' SPACE SQLCODE
+               PERFORM ZAPISZ-DO-PLIKU-DUPLIKATOW
+           WHEN OTHER
+               DISPLAY 'INSERT ERRROR SQLCODE' SPACE SQLCODE
+               PERFORM ZAPISZ-DO-PLIKU-ODRZUCONYCH
+           END-EVALUATE
+           EXIT.
+       ZAPISZ-DO-PLIKU-DUPLIKATOW.
+      * DUBEL PESELA - ZAPISUJEMY DO OSOBNEGO LOGU DUPLIKATOW,
+      * REKORD I TAK ZOSTANIE USUNIETY Z PLIKU JAK KAZDY PRZETWORZONY
+           MOVE FS-PESEL TO DU-PESEL
+           MOVE FS-IMIE TO DU-IMIE
+           MOVE FS-NAZWISKO TO DU-NAZWISKO
+           MOVE FS-DATE TO DU-DATA
+           MOVE SQLCODE TO DU-SQLCODE
+           MOVE FS-ENTRY-TS TO DU-ENTRY-TS
+           MOVE FUNCTION CURRENT-DATE TO DU-TIMESTAMP
+           WRITE FS-DUPLIKATY
+           IF DUPLIKATY-STATUS NOT = 0
+              DISPLAY 'BLAD ZAPISU DO PLIKU DUPLIKATOW' SPACE
+               DUPLIKATY-STATUS
+              PERFORM ABEND-PGM-PARA
+           END-IF
+           ADD 1 TO WS-DUPLICATE-COUNT
+           EXIT.
+       ZAPISZ-DO-PLIKU-ODRZUCONYCH.
+      * REKORD, KTOREGO NIE DA SIE WSTAWIC DO PIERMAJ IDZIE DO
+      * PLIKU PODAWCZEGO ZAMIAST ZATRZYMYWAC CALA PARTIE
+           MOVE FS-PESEL TO OD-PESEL
+           MOVE FS-IMIE TO OD-IMIE
+           MOVE FS-NAZWISKO TO OD-NAZWISKO
+           MOVE FS-DATE TO OD-DATA
+           MOVE SQLCODE TO OD-SQLCODE
+           MOVE FS-ENTRY-TS TO OD-ENTRY-TS
+           MOVE FUNCTION CURRENT-DATE TO OD-TIMESTAMP
+           WRITE FS-ODRZUCONE
+           IF ODRZUCONE-STATUS NOT = 0
+              DISPLAY 'BLAD ZAPISU DO PLIKU ODRZUCONYCH' SPACE
+               ODRZUCONE-STATUS
+              PERFORM ABEND-PGM-PARA
+           END-IF
+           ADD 1 TO WS-REJECTED-COUNT
+           EXIT.
        REPAIR-THE-DATE.                                            
       * THE DATE IS GIVEN IN EUROPEAN FORMAT                       
       * WE WILL CHANGE THAT TO NORMAL FORMAT                       
@@ -142,16 +386,16 @@
            DISPLAY 'DATA FS PO: ' FS-DATE                        
            DISPLAY DCL-DATA-UR                                   
            EXIT.                                                 
-       USUN-REKORD-Z-PLIKU.                                      
-           DELETE PLIK                                           
-           INVALID KEY                                           
-           DISPLAY 'BLAD USUNIECIA REKORDU' SPACE FS-PESEL       
-           NOT INVALID KEY                                       
-           CONTINUE                                              
-           END-DELETE                                            
-           IF PLIK-STATUS  = 00 THEN CONTINUE                    
-           ELSE                                                  
-           DISPLAY 'BLAD USUNIECIA  STATUS' SPACE PLIK-STATUS    
-           PERFORM ABEND-PGM-PARA       
-           END-IF                       
-           EXIT.                        
\ No newline at end of file
+       USUN-REKORD-Z-PLIKU.
+           DELETE PLIK
+           INVALID KEY
+           DISPLAY 'BLAD USUNIECIA REKORDU' SPACE FS-PESEL
+           NOT INVALID KEY
+           ADD 1 TO WS-DELETED-COUNT
+           END-DELETE
+           IF PLIK-STATUS  = 00 THEN CONTINUE
+           ELSE
+           DISPLAY 'BLAD USUNIECIA  STATUS' SPACE PLIK-STATUS
+           PERFORM ABEND-PGM-PARA
+           END-IF
+           EXIT.
