@@ -0,0 +1,197 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCIL.
+      * PROGRAM PORONWUJE FUSER (VSAM) Z PIERMAJ (DB2) - SZUKA
+      * WPISOW USERP KTORE JESZCZE NIE DOTARLY DO BAZY, ZEBY
+      * ODROZNIC "DOBAZY JESZCZE NIE BYLO" OD "COS SIE ZGUBILO"
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FUSER ASSIGN TO DD1
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS FS-PESEL
+           FILE STATUS IS FUSER-STATUS.
+           SELECT RAPORT ASSIGN TO DD2
+           ORGANIZATION IS SEQUENTIAL
+           FILE STATUS IS RAPORT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD FUSER
+           DATA RECORD IS FS-FUSER
+           RECORD CONTAINS 87 CHARACTERS.
+       01 FS-FUSER.
+           05 FS-DATE PIC X(10).
+           05 FS-NAME PIC X(20).
+           05 FS-SURN PIC X(20).
+           05 FS-PESEL PIC X(11).
+           05 FS-ENTRY-TS PIC X(26).
+       FD RAPORT
+           DATA RECORD IS FS-RAPORT
+           RECORD CONTAINS 130 CHARACTERS.
+       01 FS-RAPORT PIC X(130).
+       WORKING-STORAGE SECTION.
+           EXEC SQL  INCLUDE SQLCA END-EXEC.
+       01 WS-PESEL-KEY PIC X(11).
+       01 WS-COUNT-PIERMAJ PIC S9(9) COMP.
+       01 FUSER-STATUS PIC 99.
+       01 RAPORT-STATUS PIC 99.
+       01 WS-EOF PIC X VALUE 'N'.
+       01 WS-RAPORT-LINE PIC X(130).
+       01 WS-LICZNIKI.
+           05 WS-TOTAL-FUSER PIC 9(9) VALUE 0.
+           05 WS-TOTAL-MATCHED PIC 9(9) VALUE 0.
+           05 WS-TOTAL-PENDING PIC 9(9) VALUE 0.
+           05 WS-TOTAL-PENDING-RECENT PIC 9(9) VALUE 0.
+           05 WS-TOTAL-PENDING-STALE PIC 9(9) VALUE 0.
+      * DATA DZISIEJSZA - PENDING Z DZISIAJ TO "DOBAZY JESZCZE NIE
+      * BYLO", PENDING SPRZED DZISIAJ TO "COS SIE ZGUBILO"
+       01 WS-DZISIAJ PIC X(26).
+       01 WS-STALE-FLAG PIC X.
+           88 PENDING-STALE VALUE 'Y'.
+       PROCEDURE DIVISION.
+       MAIN.
+           MOVE FUNCTION CURRENT-DATE TO WS-DZISIAJ
+           PERFORM OTWORZ-PLIKI
+           PERFORM PRZETWORZ-REKORD UNTIL WS-EOF = 'Y'
+           PERFORM DRUKUJ-PODSUMOWANIE
+           PERFORM ZAMKNIJ-PLIKI
+           STOP RUN.
+       OTWORZ-PLIKI.
+           OPEN INPUT FUSER
+           IF FUSER-STATUS = 0 THEN CONTINUE
+           ELSE
+           DISPLAY 'ERROR WHILE OPENING FUSER' SPACE FUSER-STATUS
+           PERFORM ABEND-PGM-PARA
+           END-IF
+           OPEN OUTPUT RAPORT
+           IF RAPORT-STATUS = 0 THEN CONTINUE
+           ELSE
+           DISPLAY 'ERROR WHILE OPENING REPORT FILE' SPACE
+            RAPORT-STATUS
+           PERFORM ABEND-PGM-PARA
+           END-IF
+           EXIT.
+       ABEND-PGM-PARA.
+           CALL 'ABENDPGM' USING SQLCODE
+           GOBACK.
+       ZAMKNIJ-PLIKI.
+           CLOSE FUSER
+           CLOSE RAPORT
+           EXIT.
+       PRZETWORZ-REKORD.
+           PERFORM CZYTAJ-1-REKORD
+           IF WS-EOF NOT = 'Y'
+              ADD 1 TO WS-TOTAL-FUSER
+              MOVE FS-PESEL TO WS-PESEL-KEY
+              EXEC SQL
+                 SELECT COUNT(*) INTO :WS-COUNT-PIERMAJ
+                 FROM PIERMAJ
+                 WHERE PESEL = :WS-PESEL-KEY
+              END-EXEC
+              PERFORM CHECK-FOR-SQLCODE
+              IF WS-COUNT-PIERMAJ > 0
+                 ADD 1 TO WS-TOTAL-MATCHED
+              ELSE
+                 ADD 1 TO WS-TOTAL-PENDING
+                 MOVE 'N' TO WS-STALE-FLAG
+                 IF FS-ENTRY-TS(1:8) NOT = WS-DZISIAJ(1:8)
+                    MOVE 'Y' TO WS-STALE-FLAG
+                    ADD 1 TO WS-TOTAL-PENDING-STALE
+                 ELSE
+                    ADD 1 TO WS-TOTAL-PENDING-RECENT
+                 END-IF
+                 PERFORM ZAPISZ-PENDING-DO-RAPORTU
+              END-IF
+           END-IF
+           EXIT.
+       CHECK-FOR-SQLCODE.
+           EVALUATE SQLCODE
+           WHEN 00  CONTINUE
+           WHEN OTHER
+               DISPLAY 'SELECT ERROR SQLCODE' SPACE SQLCODE
+               PERFORM ABEND-PGM-PARA
+           END-EVALUATE
+           EXIT.
+       CZYTAJ-1-REKORD.
+           READ FUSER NEXT RECORD
+           AT END
+              MOVE 'Y' TO WS-EOF
+           NOT AT END
+              CONTINUE
+           END-READ
+           IF FUSER-STATUS = 0 OR FUSER-STATUS = 10 THEN CONTINUE
+           ELSE
+            DISPLAY 'BLAD ODCZYTU FUSER' SPACE FUSER-STATUS
+            PERFORM ABEND-PGM-PARA
+           END-IF
+           EXIT.
+       ZAPISZ-PENDING-DO-RAPORTU.
+      * WPIS Z FUSER, KTOREGO NIE MA JESZCZE W PIERMAJ - MOZE
+      * DOBAZY PO PROSTU JESZCZE NIE JECHALO, MOZE COS UTKNELO.
+      * ROZROZNIAMY PO FS-ENTRY-TS: DZISIEJSZY WPIS TO NORMALNY
+      * BACKLOG, STARSZY TO SYGNAL ZE COS FAKTYCZNIE UTKNELO
+           MOVE SPACES TO WS-RAPORT-LINE
+           IF PENDING-STALE
+              STRING 'PENDING(STALE) PESEL=' DELIMITED BY SIZE
+               FS-PESEL DELIMITED BY SIZE
+               ' NAZWISKO=' DELIMITED BY SIZE
+               FS-SURN DELIMITED BY SIZE
+               ' IMIE=' DELIMITED BY SIZE
+               FS-NAME DELIMITED BY SIZE
+               ' WPIS=' DELIMITED BY SIZE
+               FS-ENTRY-TS DELIMITED BY SIZE
+               INTO WS-RAPORT-LINE
+           ELSE
+              STRING 'PENDING(RECENT) PESEL=' DELIMITED BY SIZE
+               FS-PESEL DELIMITED BY SIZE
+               ' NAZWISKO=' DELIMITED BY SIZE
+               FS-SURN DELIMITED BY SIZE
+               ' IMIE=' DELIMITED BY SIZE
+               FS-NAME DELIMITED BY SIZE
+               ' WPIS=' DELIMITED BY SIZE
+               FS-ENTRY-TS DELIMITED BY SIZE
+               INTO WS-RAPORT-LINE
+           END-IF
+           WRITE FS-RAPORT FROM WS-RAPORT-LINE
+           PERFORM SPRAWDZ-STATUS-RAPORTU
+           EXIT.
+       SPRAWDZ-STATUS-RAPORTU.
+           IF RAPORT-STATUS NOT = 0
+              DISPLAY 'BLAD ZAPISU DO RAPORTU' SPACE RAPORT-STATUS
+              PERFORM ABEND-PGM-PARA
+           END-IF
+           EXIT.
+       DRUKUJ-PODSUMOWANIE.
+           MOVE SPACES TO WS-RAPORT-LINE
+           STRING 'RECONCIL - REKORDY FUSER RAZEM : ' DELIMITED
+            BY SIZE WS-TOTAL-FUSER DELIMITED BY SIZE
+            INTO WS-RAPORT-LINE
+           WRITE FS-RAPORT FROM WS-RAPORT-LINE
+           PERFORM SPRAWDZ-STATUS-RAPORTU
+           MOVE SPACES TO WS-RAPORT-LINE
+           STRING 'JUZ W PIERMAJ                  : ' DELIMITED
+            BY SIZE WS-TOTAL-MATCHED DELIMITED BY SIZE
+            INTO WS-RAPORT-LINE
+           WRITE FS-RAPORT FROM WS-RAPORT-LINE
+           PERFORM SPRAWDZ-STATUS-RAPORTU
+           MOVE SPACES TO WS-RAPORT-LINE
+           STRING 'OCZEKUJACE (BRAK W PIERMAJ)    : ' DELIMITED
+            BY SIZE WS-TOTAL-PENDING DELIMITED BY SIZE
+            INTO WS-RAPORT-LINE
+           WRITE FS-RAPORT FROM WS-RAPORT-LINE
+           PERFORM SPRAWDZ-STATUS-RAPORTU
+           MOVE SPACES TO WS-RAPORT-LINE
+           STRING '  Z DZISIAJ (DOBAZY JESZCZE NIE BYLO): '
+            DELIMITED BY SIZE WS-TOTAL-PENDING-RECENT
+            DELIMITED BY SIZE
+            INTO WS-RAPORT-LINE
+           WRITE FS-RAPORT FROM WS-RAPORT-LINE
+           PERFORM SPRAWDZ-STATUS-RAPORTU
+           MOVE SPACES TO WS-RAPORT-LINE
+           STRING '  STARSZE (WYMAGAJA SPRAWDZENIA)     : '
+            DELIMITED BY SIZE WS-TOTAL-PENDING-STALE
+            DELIMITED BY SIZE
+            INTO WS-RAPORT-LINE
+           WRITE FS-RAPORT FROM WS-RAPORT-LINE
+           PERFORM SPRAWDZ-STATUS-RAPORTU
+           EXIT.
