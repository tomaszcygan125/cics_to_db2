@@ -0,0 +1,176 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. USERB.
+      * PODGLAD ZALEGLOSCI W FUSER PRZED NOCNYM DOBAZY - BEZ TEGO
+      * TRZEBA BYLO ODPALAC BATCH ALBO GRZEBAC W VSAM RECZNIE ZEBY
+      * ZOBACZYC CO CZEKA NA ZALADOWANIE
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 RESPCODE PIC S9(8) COMP.
+       01 WS-EOB PIC X VALUE 'N'.
+           88 END-OF-BROWSE VALUE 'Y'.
+       01 WS-LAST-PESEL PIC X(11).
+      * KLUCZ Z KTOREGO ZACZYNAL STARTBR - SLUZY DO ROZPOZNANIA
+      * CZY ODCZYT "NA ODRZUCENIE" TRAFIL FAKTYCZNIE NA POPRZEDNIO
+      * POKAZANY REKORD, CZY JUZ NA COS INNEGO (BO TAMTEN ZNIKNAL)
+       01 WS-STARTBR-KEY PIC X(11).
+       01 WS-LINE-COUNT PIC 99 VALUE 0.
+       01 WS-PAGE-SIZE PIC 99 VALUE 10.
+       01 WS-NL-IDX PIC 99.
+      * ZNAK NOWEJ LINII (NL) DLA SEND TEXT - BEZ NIEGO STRUMIEN
+      * LECI JEDNYM CIAGIEM I ZAWIJA SIE NA SZEROKOSCI EKRANU, A
+      * NIE NA GRANICACH NASZYCH 90-BAJTOWYCH LINII
+       01 WS-NL PIC X VALUE X'15'.
+       01 FS-FUSER.
+           05 FS-DATE  PIC X(10).
+           05 FS-NAME  PIC X(20).
+           05 FS-SURN  PIC X(20).
+           05 FS-PESEL PIC X(11).
+           05 FS-ENTRY-TS PIC X(26).
+       01 USERB-MESSAGES.
+           05 EXIT-MSG PIC X(22) VALUE 'TRANSACTION TERMINATED'.
+           05 EMPTY-MSG PIC X(19) VALUE 'NO RECORDS PENDING'.
+           05 MORE-MSG PIC X(30) VALUE
+              'ENTER = NEXT PAGE, PF3 = EXIT'.
+           05 END-LIST-MSG PIC X(30) VALUE
+              'END OF LIST - PF3 TO EXIT'.
+       01 WS-TEXT-PAGE.
+           05 WS-HEADER-LINE PIC X(90) VALUE
+              'FUSER - RECORDS PENDING NIGHTLY LOAD'.
+           05 WS-DATA-LINE PIC X(90) OCCURS 10 TIMES.
+           05 WS-FOOTER-LINE PIC X(90).
+       LINKAGE SECTION.
+      * TRZYMA PESEL OSTATNIEGO POKAZANEGO REKORDU MIEDZY
+      * WYWOLANIAMI PSEUDOKONWERSACYJNYMI, ZEBY ENTER POKAZAL
+      * KOLEJNA STRONE ZAMIAST TEJ SAMEJ OD POCZATKU
+       01 DFHCOMMAREA.
+           05 LS-LAST-PESEL PIC X(11).
+       PROCEDURE DIVISION.
+       MAIN.
+      * DFHCOMMAREA NIE JEST ADRESOWALNE PRZY PIERWSZYM ATTACHU
+      * (EIBCALEN = 0) - NIE WOLNO GO WTEDY ANI CZYTAC ANI PISAC.
+      * RETURN WYCHODZI Z WS-LAST-PESEL (WORKING-STORAGE), NIE Z
+      * LINKAGE, ZEBY NIE ODWOLYWAC SIE DO DFHCOMMAREA POZA
+      * GALEZIA GDZIE EIBCALEN POTWIERDZA ZE JEST ONO PRZEKAZANE
+           IF EIBCALEN = 0
+              MOVE SPACES TO WS-LAST-PESEL
+              PERFORM PRZEGLADAJ-STRONE
+           ELSE
+              MOVE LS-LAST-PESEL TO WS-LAST-PESEL
+              EVALUATE EIBAID
+              WHEN DFHENTER  PERFORM PRZEGLADAJ-STRONE
+              WHEN DFHPF3    PERFORM EXIT-PROGRAM-PARA
+              WHEN OTHER     PERFORM PRZEGLADAJ-STRONE
+              END-EVALUATE
+           END-IF
+           EXEC CICS
+           RETURN TRANSID('USRB') COMMAREA(WS-LAST-PESEL)
+           END-EXEC
+           GOBACK.
+       PRZEGLADAJ-STRONE.
+      * STRONA ZACZYNA SIE OD KLUCZA WIEKSZEGO NIZ OSTATNIO
+      * POKAZANY PESEL, ZEBY NIE POWTARZAC TEJ SAMEJ STRONY
+           MOVE SPACES TO WS-TEXT-PAGE
+           MOVE 'N' TO WS-EOB
+           MOVE 0 TO WS-LINE-COUNT
+           EXEC CICS
+           STARTBR FILE('FUSER')
+           RIDFLD(WS-LAST-PESEL)
+           GTEQ
+           RESP(RESPCODE)
+           END-EXEC
+           MOVE WS-LAST-PESEL TO WS-STARTBR-KEY
+           IF RESPCODE = DFHRESP(NORMAL)
+              IF WS-LAST-PESEL NOT = SPACES
+      * ODRZUCAMY TEN ODCZYT TYLKO JESLI TRAFIL NA TEN SAM KLUCZ
+      * CO OSTATNIO POKAZANY - INACZEJ TAMTEN REKORD JUZ ZNIKNAL
+      * Z FUSER I TO CO PRZYSZLO JEST PIERWSZYM WIERSZEM NOWEJ
+      * STRONY, WIEC NIE WOLNO GO ZGUBIC
+                 PERFORM CZYTAJ-NASTEPNY-Z-BROWSE
+                 IF NOT END-OF-BROWSE
+                    IF FS-PESEL NOT = WS-STARTBR-KEY
+                       PERFORM DODAJ-REKORD-DO-STRONY
+                    END-IF
+                 END-IF
+              END-IF
+              PERFORM ZBUDUJ-STRONE
+              UNTIL WS-LINE-COUNT >= WS-PAGE-SIZE
+                 OR END-OF-BROWSE
+              IF WS-LINE-COUNT >= WS-PAGE-SIZE AND NOT END-OF-BROWSE
+      * STRONA SIE ZAPELNILA - SPRAWDZAMY CZY ZOSTAL JESZCZE
+      * CHOCIAZ JEDEN REKORD, ZEBY NIE POKAZAC "ENTER = NASTEPNA
+      * STRONA" GDY 10-TY REKORD BYL W FUSER OSTATNI. PODGLAD NIE
+      * ZMIENIA WS-LAST-PESEL - NASTEPNE STARTBR I TAK GO ODNAJDZIE
+      * I ODRZUCI JAKO JUZ POKAZANY (POWYZSZA LOGIKA WS-STARTBR-KEY)
+                 MOVE WS-LAST-PESEL TO WS-STARTBR-KEY
+                 PERFORM CZYTAJ-NASTEPNY-Z-BROWSE
+                 MOVE WS-STARTBR-KEY TO WS-LAST-PESEL
+              END-IF
+              EXEC CICS
+              ENDBR FILE('FUSER')
+              END-EXEC
+           ELSE
+              MOVE 'Y' TO WS-EOB
+           END-IF
+           IF WS-LINE-COUNT = 0
+              MOVE EMPTY-MSG TO WS-HEADER-LINE
+              MOVE END-LIST-MSG TO WS-FOOTER-LINE
+           ELSE
+              IF END-OF-BROWSE
+                 MOVE END-LIST-MSG TO WS-FOOTER-LINE
+              ELSE
+                 MOVE MORE-MSG TO WS-FOOTER-LINE
+              END-IF
+           END-IF
+      * OSTATNI BAJT KAZDEJ LINII TO NL, NIE TRESC - USTAWIAMY GO
+      * DOPIERO TERAZ, PO ZBUDOWANIU CALEJ TRESCI STRONY
+           MOVE WS-NL TO WS-HEADER-LINE(90:1)
+           PERFORM VARYING WS-NL-IDX FROM 1 BY 1
+            UNTIL WS-NL-IDX > WS-PAGE-SIZE
+              MOVE WS-NL TO WS-DATA-LINE(WS-NL-IDX)(90:1)
+           END-PERFORM
+           MOVE WS-NL TO WS-FOOTER-LINE(90:1)
+           EXEC CICS
+           SEND TEXT FROM(WS-TEXT-PAGE)
+           ERASE
+           RESP(RESPCODE)
+           END-EXEC
+           EXIT.
+       ZBUDUJ-STRONE.
+           PERFORM CZYTAJ-NASTEPNY-Z-BROWSE
+           IF NOT END-OF-BROWSE
+              PERFORM DODAJ-REKORD-DO-STRONY
+           END-IF
+           EXIT.
+       DODAJ-REKORD-DO-STRONY.
+           ADD 1 TO WS-LINE-COUNT
+           MOVE FS-PESEL TO WS-LAST-PESEL
+           STRING 'PESEL=' DELIMITED BY SIZE
+            FS-PESEL DELIMITED BY SIZE
+            ' NAZWISKO=' DELIMITED BY SIZE
+            FS-SURN DELIMITED BY SIZE
+            ' IMIE=' DELIMITED BY SIZE
+            FS-NAME DELIMITED BY SIZE
+            ' DATA=' DELIMITED BY SIZE
+            FS-DATE DELIMITED BY SIZE
+            INTO WS-DATA-LINE(WS-LINE-COUNT)
+           EXIT.
+       CZYTAJ-NASTEPNY-Z-BROWSE.
+           EXEC CICS
+           READNEXT FILE('FUSER')
+           INTO(FS-FUSER)
+           RIDFLD(WS-LAST-PESEL)
+           RESP(RESPCODE)
+           END-EXEC
+           IF RESPCODE NOT = DFHRESP(NORMAL)
+              MOVE 'Y' TO WS-EOB
+           END-IF
+           EXIT.
+       EXIT-PROGRAM-PARA.
+           EXEC CICS
+           SEND TEXT FROM(EXIT-MSG)
+           ERASE
+           END-EXEC
+           EXEC CICS
+           RETURN
+           END-EXEC
+           GOBACK.
