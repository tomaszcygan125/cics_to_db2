@@ -4,23 +4,43 @@
        WORKING-STORAGE SECTION.                                     
            COPY USER.                                               
            COPY DFHAID.                                             
-       01 RESPCODE PIC S9(8) COMP.                                  
-       01 WS-COMMAREA PIC X VALUE 'A'.                              
-       01 WHAT-MAP-FLAG PIC X.                                      
-           88 SEND-WHOLE-MAP VALUE 'W'.                             
-           88 SEND-DATAONLY VALUE 'D'.                              
-           88 SEND-ERASE    VALUE 'E'.                              
-       01 USER-MESSAGES.                                            
-           05 INVALID-KEY-MSG PIC X(11) VALUE 'INVALID KEY'.        
-           05 EXIT-MSG PIC X(22) VALUE 'TRANSACTION TERMINATED'.    
-           05 OTHER-ERROR-MSG PIC X(11) VALUE 'OTHER ERROR'.        
-           05 SUCCESS-MSG  PIC X(19) VALUE 'WRITEN SUCCESSFULLY'.   
-           05 ABNORMAL-EXIT-MSG PIC X(13) VALUE 'ABNORMAL EXIT'.    
-           05 SEND-MAP-ERROR-MSG PIC X(16) VALUE 'DISPLAYING ERROR'.  
-           05 MAPFAIL-ERROR-MSG PIC X(16) VALUE 'PROVIDE DATA !!!'.   
-           05 INVALID-PESEL-MSG PIC X(15) VALUE 'INVALID PESEL !'.    
-           05 DUPKEY-ERROR-MSG  PIC X(16) VALUE 'DUPLICATED PESEL'.   
-           05 INVALID-DATE-MSG PIC X(12) VALUE 'INVALID DATE'.        
+       01 RESPCODE PIC S9(8) COMP.
+       01 RESPCODE2 PIC S9(8) COMP.
+       01 WS-COMMAREA.
+           05 WS-MODE PIC X VALUE 'N'.
+              88 MODE-NORMAL VALUE 'N'.
+              88 MODE-CORRECTION VALUE 'C'.
+              88 MODE-DUP-PENDING VALUE 'D'.
+      * PESEL REKORDU FAKTYCZNIE ODCZYTANEGO DO KOREKTY (PF2 ALBO
+      * POKAZANY PO DUPKEY) - REWRITE-DATA-TO-VSAM MUSI KLUCZOWAC
+      * SIE O TEN PESEL, NIE O TO CO OPERATOR MA AKTUALNIE NA
+      * EKRANIE, BO MOGL GO PRZY OKAZJI PODMIENIC
+           05 WS-CORRECTION-PESEL PIC X(11).
+      * NOWE DANE WPISANE PRZEZ OPERATORA W MOMENCIE DUPKEY -
+      * EKRAN JEST WTEDY NADPISYWANY STARA TRESCIA DO PORONANIA,
+      * WIEC BEZ TEGO SCHOWKA "ENTER = NADPISZ" ZAPISALBY Z
+      * POWROTEM STARE DANE ZAMIAST TEGO CO OPERATOR NAPISAL
+           05 WS-NEW-NAME PIC X(20).
+           05 WS-NEW-SURN PIC X(20).
+           05 WS-NEW-DATE PIC X(10).
+       01 WHAT-MAP-FLAG PIC X.
+           88 SEND-WHOLE-MAP VALUE 'W'.
+           88 SEND-DATAONLY VALUE 'D'.
+           88 SEND-ERASE    VALUE 'E'.
+       01 USER-MESSAGES.
+           05 INVALID-KEY-MSG PIC X(11) VALUE 'INVALID KEY'.
+           05 EXIT-MSG PIC X(22) VALUE 'TRANSACTION TERMINATED'.
+           05 OTHER-ERROR-MSG PIC X(11) VALUE 'OTHER ERROR'.
+           05 SUCCESS-MSG  PIC X(19) VALUE 'WRITEN SUCCESSFULLY'.
+           05 ABNORMAL-EXIT-MSG PIC X(13) VALUE 'ABNORMAL EXIT'.
+           05 SEND-MAP-ERROR-MSG PIC X(16) VALUE 'DISPLAYING ERROR'.
+           05 MAPFAIL-ERROR-MSG PIC X(16) VALUE 'PROVIDE DATA !!!'.
+           05 INVALID-PESEL-MSG PIC X(15) VALUE 'INVALID PESEL !'.
+           05 DUPKEY-ERROR-MSG  PIC X(16) VALUE 'DUPLICATED PESEL'.
+           05 INVALID-DATE-MSG PIC X(12) VALUE 'INVALID DATE'.
+           05 RECORD-FOUND-MSG PIC X(16) VALUE 'RECORD FOUND'.
+           05 RECORD-NOTFND-MSG PIC X(16) VALUE 'RECORD NOT FOUND'.
+           05 DUP-SHOWN-MSG PIC X(16) VALUE 'DUPLICATE SHOWN'.
        01 PROGRAM-VARIABLES.                                          
            05 WS-NAME PIC X(20).                                      
            05 WS-SURN PIC X(20).                                      
@@ -40,27 +60,45 @@
       * IF Y ALL GOOD                                                 
       * IF N NOT GUT                                                  
       * IF OTHER SUBPROG ERROR                                        
-       01 FS-FUSER.                                                   
-           05 FS-DATE  PIC X(10).                                     
-           05 FS-NAME  PIC X(20).                                     
-           05 FS-SURN  PIC X(20).                                     
-           05 FS-PESEL PIC X(11).                                     
-       PROCEDURE DIVISION.                                            
-       MAIN.                                                          
-           IF EIBCALEN = 0                                            
-              PERFORM RUN-FIRST-TIME-PARA                             
-           ELSE                                                       
-              EVALUATE EIBAID                                 
-              WHEN DFHENTER  PERFORM PROCESS-DATA-PARA        
-              WHEN DFHPF1    PERFORM CLEAR-SCREEN-PARA        
-              WHEN DFHPF3    PERFORM EXIT-PROGRAM-PARA        
-              WHEN OTHER                                      
-                 MOVE 'D' TO WHAT-MAP-FLAG                    
-                 MOVE INVALID-KEY-MSG TO MSGO                 
-                 PERFORM SEND-THE-MAP-PARA                    
-              END-EVALUATE                                    
-           END-IF                                             
-           EXEC CICS                                          
+       01 FS-FUSER.
+           05 FS-DATE  PIC X(10).
+           05 FS-NAME  PIC X(20).
+           05 FS-SURN  PIC X(20).
+           05 FS-PESEL PIC X(11).
+      * KIEDY OPERATOR WPISAL REKORD (NIE MYLIC Z FS-DATE, KTORA
+      * JEST DATA URODZENIA) - DO RAPORTOW O ZALEGANIU W FUSER
+           05 FS-ENTRY-TS PIC X(26).
+       LINKAGE SECTION.
+      * TRZYMA TRYB (NOWY WPIS / KOREKTA) MIEDZY WYWOLANIAMI
+      * PSEUDOKONWERSACYJNYMI, ZEBY PF2 -> ENTER ZROBILO REWRITE
+       01 DFHCOMMAREA.
+           05 LS-MODE PIC X.
+           05 LS-CORRECTION-PESEL PIC X(11).
+           05 LS-NEW-NAME PIC X(20).
+           05 LS-NEW-SURN PIC X(20).
+           05 LS-NEW-DATE PIC X(10).
+       PROCEDURE DIVISION.
+       MAIN.
+           IF EIBCALEN = 0
+              PERFORM RUN-FIRST-TIME-PARA
+           ELSE
+              MOVE LS-MODE TO WS-MODE
+              MOVE LS-CORRECTION-PESEL TO WS-CORRECTION-PESEL
+              MOVE LS-NEW-NAME TO WS-NEW-NAME
+              MOVE LS-NEW-SURN TO WS-NEW-SURN
+              MOVE LS-NEW-DATE TO WS-NEW-DATE
+              EVALUATE EIBAID
+              WHEN DFHENTER  PERFORM PROCESS-DATA-PARA
+              WHEN DFHPF1    PERFORM CLEAR-SCREEN-PARA
+              WHEN DFHPF2    PERFORM INQUIRE-CORRECT-PARA
+              WHEN DFHPF3    PERFORM EXIT-PROGRAM-PARA
+              WHEN OTHER
+                 MOVE 'D' TO WHAT-MAP-FLAG
+                 MOVE INVALID-KEY-MSG TO MSGO
+                 PERFORM SEND-THE-MAP-PARA
+              END-EVALUATE
+           END-IF
+           EXEC CICS
            RETURN TRANSID('USER') COMMAREA(WS-COMMAREA)       
            END-EXEC                                           
            GOBACK.                                            
@@ -116,9 +154,12 @@
             RETURN                                          
             END-EXEC                                        
             GOBACK.                                         
-       CLEAR-SCREEN-PARA.                                   
-            MOVE 'D' TO WHAT-MAP-FLAG                       
-            MOVE '____________________' TO NAMEO             
+       CLEAR-SCREEN-PARA.
+      * PF1 PORZUCA TRYB KOREKTY - INACZEJ KOLEJNY ENTER Z NOWYM
+      * PESELEM POSZEDLBY PRZEZ REWRITE-DATA-TO-VSAM I DOSTAL NOTFND
+            MOVE 'N' TO WS-MODE
+            MOVE 'D' TO WHAT-MAP-FLAG
+            MOVE '____________________' TO NAMEO
             MOVE '____________________' TO SURNO             
             MOVE '__________' TO DATEO                       
             MOVE '___________' TO PESELO                     
@@ -164,10 +205,14 @@
                EXEC CICS                                         
                LINK PROGRAM('DATECK2') COMMAREA(DATECK-AREA)     
                END-EXEC                                          
-                      IF DATE-STATUS = 'Y'                       
-      * ALL DATA IS SUCCESSFULL                                  
-                      PERFORM SAVE-DATA-TO-VSAM                  
-                      ELSE                                       
+                      IF DATE-STATUS = 'Y'
+      * ALL DATA IS SUCCESSFULL
+                      IF MODE-CORRECTION OR MODE-DUP-PENDING THEN
+                         PERFORM REWRITE-DATA-TO-VSAM
+                      ELSE
+                         PERFORM SAVE-DATA-TO-VSAM
+                      END-IF
+                      ELSE
       *    INVALID DATE                                          
                         MOVE INVALID-DATE-MSG TO MSGO          
                         MOVE 'D' TO WHAT-MAP-FLAG              
@@ -195,25 +240,128 @@
             RETURN                                       
             END-EXEC                                     
             GOBACK.                                      
-       SAVE-DATA-TO-VSAM.                                
-            MOVE WS-DATE TO FS-DATE                      
-            MOVE WS-NAME TO FS-NAME                      
-            MOVE WS-SURN TO FS-SURN                      
-            MOVE WS-PESEL TO FS-PESEL                    
-            EXEC CICS                                    
+       SAVE-DATA-TO-VSAM.
+            MOVE WS-DATE TO FS-DATE
+            MOVE WS-NAME TO FS-NAME
+            MOVE WS-SURN TO FS-SURN
+            MOVE WS-PESEL TO FS-PESEL
+            MOVE FUNCTION CURRENT-DATE TO FS-ENTRY-TS
+            EXEC CICS
             WRITE FILE('FUSER')                          
             FROM(FS-FUSER)                               
             RIDFLD(FS-PESEL)                              
             RESP(RESPCODE)                                
             END-EXEC                                      
-            EVALUATE RESPCODE                             
-            WHEN DFHRESP(NORMAL)                          
-               MOVE SUCCESS-MSG TO MSGO                   
-            WHEN DFHRESP(DUPKEY)                          
-               MOVE DUPKEY-ERROR-MSG TO MSGO              
-            WHEN OTHER                                    
-               MOVE OTHER-ERROR-MSG TO MSGO               
-            END-EVALUATE                                  
-               MOVE 'D' TO WHAT-MAP-FLAG                  
-               PERFORM SEND-THE-MAP-PARA                  
-            EXIT.                                         
\ No newline at end of file
+            EVALUATE RESPCODE
+            WHEN DFHRESP(NORMAL)
+               MOVE SUCCESS-MSG TO MSGO
+            WHEN DFHRESP(DUPKEY)
+      * POKAZUJEMY OPERATOROWI CO JUZ JEST NA TYM PESELU, ZAMIAST
+      * TYLKO ODRZUCAC - NIECH SAM ZDECYDUJE CZY TO NADPISAC
+               EXEC CICS
+               READ FILE('FUSER')
+               INTO(FS-FUSER)
+               RIDFLD(FS-PESEL)
+               RESP(RESPCODE2)
+               END-EXEC
+               IF RESPCODE2 = DFHRESP(NORMAL)
+      * CHOWAMY TO CO OPERATOR WPISAL ZANIM EKRAN PONIZEJ PODMIENI
+      * TE POLA NA STARE WARTOSCI DO PORONANIA - INACZEJ "ENTER =
+      * NADPISZ" ODESLALBY Z POWROTEM STARE DANE
+                  MOVE WS-NAME TO WS-NEW-NAME
+                  MOVE WS-SURN TO WS-NEW-SURN
+                  MOVE WS-DATE TO WS-NEW-DATE
+                  MOVE FS-PESEL TO WS-CORRECTION-PESEL
+                  MOVE FS-NAME TO NAMEO
+                  MOVE FS-SURN TO SURNO
+                  MOVE FS-DATE TO DATEO
+                  MOVE 'D' TO WS-MODE
+                  MOVE DUP-SHOWN-MSG TO MSGO
+               ELSE
+                  MOVE DUPKEY-ERROR-MSG TO MSGO
+               END-IF
+            WHEN OTHER
+               MOVE OTHER-ERROR-MSG TO MSGO
+            END-EVALUATE
+               MOVE 'D' TO WHAT-MAP-FLAG
+               PERFORM SEND-THE-MAP-PARA
+            EXIT.
+       INQUIRE-CORRECT-PARA.
+      * PF2 - OPERATOR PODAJE PESEL NA EKRANIE, ODCZYTUJEMY
+      * FUSER I POKAZUJEMY DO KOREKTY PRZED NOCNYM DOBAZY
+            PERFORM RECEIVE-DATA-FROM-SCRREN
+            IF RECEIVE-SUCCESSFULL THEN
+               EXEC CICS
+               READ FILE('FUSER')
+               INTO(FS-FUSER)
+               RIDFLD(WS-PESEL)
+               RESP(RESPCODE)
+               END-EXEC
+               EVALUATE RESPCODE
+               WHEN DFHRESP(NORMAL)
+                  MOVE FS-NAME TO NAMEO
+                  MOVE FS-SURN TO SURNO
+                  MOVE FS-DATE TO DATEO
+                  MOVE FS-PESEL TO PESELO
+                  MOVE FS-PESEL TO WS-CORRECTION-PESEL
+                  MOVE 'C' TO WS-MODE
+                  MOVE RECORD-FOUND-MSG TO MSGO
+               WHEN DFHRESP(NOTFND)
+                  MOVE 'N' TO WS-MODE
+                  MOVE RECORD-NOTFND-MSG TO MSGO
+               WHEN OTHER
+                  MOVE 'N' TO WS-MODE
+                  MOVE OTHER-ERROR-MSG TO MSGO
+               END-EVALUATE
+            ELSE
+               MOVE OTHER-ERROR-MSG TO MSGO
+            END-IF
+            MOVE 'D' TO WHAT-MAP-FLAG
+            PERFORM SEND-THE-MAP-PARA
+            EXIT.
+       REWRITE-DATA-TO-VSAM.
+      * POPRAWKA ISTNIEJACEGO WPISU W FUSER PRZED PODJECIEM PRZEZ
+      * NOCNE DOBAZY - WYMAGA PONOWNEGO READ UPDATE. KLUCZUJEMY SIE
+      * O WS-CORRECTION-PESEL (REKORD FAKTYCZNIE ODCZYTANY DO
+      * KOREKTY), NIE O WS-PESEL Z EKRANU - OPERATOR MOGL GO PODMIENIC
+            EXEC CICS
+            READ FILE('FUSER')
+            INTO(FS-FUSER)
+            RIDFLD(WS-CORRECTION-PESEL)
+            UPDATE
+            RESP(RESPCODE)
+            END-EXEC
+            EVALUATE RESPCODE
+            WHEN DFHRESP(NORMAL)
+      * PRZY DUPKEY EKRAN POKAZUJE STARE DANE DO PORONANIA, WIEC
+      * NOWY WPIS OPERATORA BIERZEMY ZE SCHOWKA (WS-NEW-*), NIE Z
+      * EKRANU - INACZEJ "ENTER = NADPISZ" ZAPISALBY STARE DANE
+               IF MODE-DUP-PENDING
+                  MOVE WS-NEW-DATE TO FS-DATE
+                  MOVE WS-NEW-NAME TO FS-NAME
+                  MOVE WS-NEW-SURN TO FS-SURN
+               ELSE
+                  MOVE WS-DATE TO FS-DATE
+                  MOVE WS-NAME TO FS-NAME
+                  MOVE WS-SURN TO FS-SURN
+               END-IF
+               EXEC CICS
+               REWRITE FILE('FUSER')
+               FROM(FS-FUSER)
+               RESP(RESPCODE)
+               END-EXEC
+               EVALUATE RESPCODE
+               WHEN DFHRESP(NORMAL)
+                  MOVE SUCCESS-MSG TO MSGO
+               WHEN OTHER
+                  MOVE OTHER-ERROR-MSG TO MSGO
+               END-EVALUATE
+            WHEN DFHRESP(NOTFND)
+               MOVE RECORD-NOTFND-MSG TO MSGO
+            WHEN OTHER
+               MOVE OTHER-ERROR-MSG TO MSGO
+            END-EVALUATE
+            MOVE 'N' TO WS-MODE
+            MOVE 'D' TO WHAT-MAP-FLAG
+            PERFORM SEND-THE-MAP-PARA
+            EXIT.
\ No newline at end of file
